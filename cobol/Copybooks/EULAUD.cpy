@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* Copybook: EULAUD
+000030* Author: Luke Captain
+000040* Date Written: 08/08/2026
+000050* Purpose: Common audit/run-log record layout shared by every
+000060*          job in the EULER suite.  One record is appended to
+000070*          EULAUDIT for each run so there is a durable history
+000080*          of when a job ran, with what parameters, and what
+000090*          it came back with.
+000100*
+000110* Modification History:
+000120*   08/08/2026 LC  Initial version.
+000130******************************************************************
+000140 01  EULER-AUDIT-RECORD.
+000150     05  AUD-TIMESTAMP           PIC X(26).
+000160     05  AUD-PROGRAM-ID          PIC X(10).
+000170     05  AUD-PARAMETERS          PIC X(40).
+000180     05  AUD-RESULT              PIC 9(15).
+000190     05  AUD-STATUS              PIC X(08).
