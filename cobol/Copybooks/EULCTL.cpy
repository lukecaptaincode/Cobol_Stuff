@@ -0,0 +1,20 @@
+000010******************************************************************
+000020* Copybook: EULCTL
+000030* Author: Luke Captain
+000040* Date Written: 08/08/2026
+000050* Purpose: Common control-record layout for the nightly EULER
+000060*          parameter files (EULER-ONE, EULER-TWO and any job
+000070*          added to the suite later on).  One record format
+000080*          keeps the operators' control decks in step instead
+000090*          of letting each job grow its own slightly-different
+000100*          layout.
+000110*
+000120* Modification History:
+000130*   08/08/2026 LC  Initial version.
+000140******************************************************************
+000150 01  EULER-CONTROL-RECORD.
+000160     05  CTL-RUN-DATE            PIC X(08).
+000170     05  CTL-LIMIT               PIC 9(10).
+000180     05  CTL-DIVISOR-COUNT       PIC 9(01).
+000190     05  CTL-DIVISOR-TABLE.
+000200         10  CTL-DIVISOR         PIC 9(04) OCCURS 4 TIMES.
