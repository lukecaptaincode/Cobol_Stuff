@@ -0,0 +1,125 @@
+000010******************************************************************
+000020* Author: Luke Captain
+000030* Installation: Batch Support
+000040* Date-Written: 08/08/2026
+000050* Purpose: Run EULER-ONE and EULER-TWO as a single batch step
+000060*          stream, carrying the condition code from each CALLed
+000070*          job forward into one combined pass/fail outcome.
+000080* Tectonics: cobc
+000090*
+000100* Modification History:
+000110*   08/08/2026 LC  Initial version.
+000120******************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID. EULER-DRIVER.
+000150 AUTHOR. LUKE CAPTAIN.
+000160 DATE-WRITTEN. 08/08/2026.
+000170 DATE-COMPILED.
+000180*
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT AUDIT-FILE ASSIGN TO "EULAUDIT"
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS AUD-FILE-STATUS.
+000250*
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  AUDIT-FILE
+000290     LABEL RECORDS ARE STANDARD.
+000300     COPY EULAUD.
+000310*
+000320 WORKING-STORAGE SECTION.
+000330 01  EULER-ONE-RC                PIC S9(04) COMP.
+000340 01  EULER-TWO-RC                PIC S9(04) COMP.
+000350 01  COMBINED-RC                 PIC S9(04) COMP.
+000352 01  EULER-ONE-RC-DISPLAY        PIC ---9.
+000354 01  EULER-TWO-RC-DISPLAY        PIC ---9.
+000360 01  TODAY-DATE                  PIC 9(08).
+000370 01  TODAY-TIME                  PIC 9(08).
+000380 01  REPORT-TIMESTAMP            PIC X(26).
+000390 01  AUDIT-PARM-TEXT             PIC X(40).
+000400
+000410 01  DRIVER-SWITCHES.
+000420     05  AUD-FILE-STATUS         PIC X(02).
+000430         88  AUD-FILE-OK               VALUE '00'.
+000440         88  AUD-FILE-NOT-FOUND        VALUE '35'.
+000450*
+000460 PROCEDURE DIVISION.
+000470******************************************************************
+000480* 0000-MAINLINE - run both EULER jobs as one step stream and
+000490* combine their condition codes into one pass/fail outcome.
+000500******************************************************************
+000510 0000-MAINLINE.
+000520     PERFORM 1000-RUN-EULER-ONE THRU 1000-EXIT.
+000530     PERFORM 2000-RUN-EULER-TWO THRU 2000-EXIT.
+000540     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+000550     GOBACK.
+000560*
+000570 1000-RUN-EULER-ONE.
+000580     CALL "EULER-ONE".
+000590     MOVE RETURN-CODE TO EULER-ONE-RC.
+000600     DISPLAY "EULER-DRIVER: EULER-ONE COMPLETED WITH RC = "
+000610             EULER-ONE-RC.
+000620 1000-EXIT.
+000630     EXIT.
+000640*
+000650 2000-RUN-EULER-TWO.
+000660     CALL "EULER-TWO".
+000670     MOVE RETURN-CODE TO EULER-TWO-RC.
+000680     DISPLAY "EULER-DRIVER: EULER-TWO COMPLETED WITH RC = "
+000690             EULER-TWO-RC.
+000700 2000-EXIT.
+000710     EXIT.
+000720*
+000730******************************************************************
+000740* 3000-FINALIZE - combine the step RCs, log the outcome to the
+000750* shared audit trail and set this job's own RETURN-CODE.
+000760******************************************************************
+000770 3000-FINALIZE.
+000780     IF EULER-ONE-RC > EULER-TWO-RC
+000790         MOVE EULER-ONE-RC TO COMBINED-RC
+000800     ELSE
+000810         MOVE EULER-TWO-RC TO COMBINED-RC
+000820     END-IF.
+000830     PERFORM 3100-WRITE-AUDIT-RECORD THRU 3100-EXIT.
+000840     MOVE COMBINED-RC TO RETURN-CODE.
+000850 3000-EXIT.
+000860     EXIT.
+000870*
+000880 3100-WRITE-AUDIT-RECORD.
+000890     OPEN EXTEND AUDIT-FILE.
+000900     IF NOT AUD-FILE-OK
+000910         OPEN OUTPUT AUDIT-FILE
+000920     END-IF.
+000930     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+000940     ACCEPT TODAY-TIME FROM TIME.
+000950     MOVE SPACES TO REPORT-TIMESTAMP.
+000960     STRING TODAY-DATE DELIMITED BY SIZE
+000970             "-" DELIMITED BY SIZE
+000980             TODAY-TIME DELIMITED BY SIZE
+000990             INTO REPORT-TIMESTAMP
+001000     END-STRING.
+001010     MOVE EULER-ONE-RC TO EULER-ONE-RC-DISPLAY.
+001015     MOVE EULER-TWO-RC TO EULER-TWO-RC-DISPLAY.
+001017     MOVE SPACES TO AUDIT-PARM-TEXT.
+001020     STRING "EULER-ONE-RC=" DELIMITED BY SIZE
+001030             EULER-ONE-RC-DISPLAY DELIMITED BY SIZE
+001040             " EULER-TWO-RC=" DELIMITED BY SIZE
+001050             EULER-TWO-RC-DISPLAY DELIMITED BY SIZE
+001060             INTO AUDIT-PARM-TEXT
+001070     END-STRING.
+001080     MOVE REPORT-TIMESTAMP TO AUD-TIMESTAMP.
+001090     MOVE "EULER-DRV" TO AUD-PROGRAM-ID.
+001100     MOVE AUDIT-PARM-TEXT TO AUD-PARAMETERS.
+001110     MOVE COMBINED-RC TO AUD-RESULT.
+001120     IF COMBINED-RC = 0
+001130         MOVE "SUCCESS" TO AUD-STATUS
+001140     ELSE
+001150         MOVE "FAILED" TO AUD-STATUS
+001160     END-IF.
+001170     WRITE EULER-AUDIT-RECORD.
+001180     CLOSE AUDIT-FILE.
+001190 3100-EXIT.
+001200     EXIT.
+001210 END PROGRAM EULER-DRIVER.
