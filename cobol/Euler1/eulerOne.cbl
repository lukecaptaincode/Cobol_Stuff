@@ -1,27 +1,571 @@
-      ******************************************************************
-      * Author: Luke Captain
-      * Date: 25/01//2019
-      * Purpose: Project euler 1 fibonacci sum of first 1000
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EULER-ONE.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 I             PIC 9(04).
-       01 MOD-TOTAL     PIC 9(06).
-       01 C             PIC 9(04).
-       01 D             PIC 9(04).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            PERFORM UNTIL I >= 1000
-                IF FUNCTION MOD(I,5) = 0 OR FUNCTION MOD(I,3) = 0 THEN
-                    COMPUTE MOD-TOTAL = MOD-TOTAL + I
-                END-IF
-                COMPUTE I = I + 1
-            END-PERFORM.
-
-            DISPLAY MOD-TOTAL
-            STOP RUN.
-       END PROGRAM EULER-ONE.
+000010******************************************************************
+000020* Author: Luke Captain
+000030* Date: 25/01/2019
+000040* Purpose: Project euler 1 fibonacci sum of first 1000
+000050* Tectonics: cobc
+000060*
+000070* Modification History:
+000080*   08/08/2026 LC  Parameterized the upper limit and divisors
+000090*                  via a control record (EUL1CTL) instead of
+000100*                  the 1000/3/5 literals; wired up C and D as
+000110*                  a configurable 3rd/4th divisor alongside A
+000120*                  and B for the original pair.
+000130*   08/08/2026 LC  Added a printed report file (EUL1RPT) with
+000140*                  a header, the parameters in effect and the
+000150*                  final result, replacing the bare DISPLAY.
+000160*   08/08/2026 LC  Added range checking on MOD-TOTAL so a run
+000170*                  that would overflow PIC 9(06) is flagged on
+000180*                  the report instead of silently wrapping.
+000190*   08/08/2026 LC  Added an audit record appended to the shared
+000200*                  EULAUDIT log on every run.
+000210*   08/08/2026 LC  Added checkpoint/restart - EUL1CKPT is
+000220*                  refreshed every CHECKPOINT-INTERVAL
+000230*                  iterations and consulted at start-of-run so
+000240*                  a long run can resume instead of restarting
+000250*                  cold.
+000260*   08/08/2026 LC  Added day-over-day reconciliation against
+000270*                  EUL1HIST, keyed by the limit/divisors in
+000280*                  effect, flagging a discrepancy on the report
+000290*                  when the recomputed total does not match.
+000295*   08/08/2026 LC  Changed the final STOP RUN to GOBACK so this
+000297*                  program can also be invoked with CALL from
+000299*                  EULER-DRIVER and return control normally.
+000301*   09/08/2026 LC  Fixed EUL1HIST/EUL1CKPT being updated with a
+000302*                  truncated total on an overflow abort; skip
+000303*                  history/checkpoint completion when the run
+000304*                  overflowed so the next reconciliation compares
+000305*                  against a valid prior result.  Added an
+000306*                  RPT-FILE-OK check on the report file open so a
+000307*                  failed OPEN OUTPUT is caught instead of running
+000308*                  to completion with no report ever written.
+000309******************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID. EULER-ONE.
+000330 AUTHOR. LUKE CAPTAIN.
+000340 DATE-WRITTEN. 25/01/2019.
+000350 DATE-COMPILED.
+000360*
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CONTROL-FILE ASSIGN TO "EUL1CTL"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS CTL-FILE-STATUS.
+000430
+000440     SELECT REPORT-FILE ASSIGN TO "EUL1RPT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS RPT-FILE-STATUS.
+000470
+000480     SELECT AUDIT-FILE ASSIGN TO "EULAUDIT"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS AUD-FILE-STATUS.
+000510
+000520     SELECT CHECKPOINT-FILE ASSIGN TO "EUL1CKPT"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS CKPT-FILE-STATUS.
+000550
+000560     SELECT HISTORY-FILE ASSIGN TO "EUL1HIST"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS HIST-FILE-STATUS.
+000590*
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  CONTROL-FILE
+000630     LABEL RECORDS ARE STANDARD.
+000640     COPY EULCTL.
+000650
+000660 FD  REPORT-FILE
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  REPORT-FILE-LINE            PIC X(80).
+000690
+000700 FD  AUDIT-FILE
+000710     LABEL RECORDS ARE STANDARD.
+000720     COPY EULAUD.
+000730
+000740 FD  CHECKPOINT-FILE
+000750     LABEL RECORDS ARE STANDARD.
+000760 01  CHECKPOINT-FILE-RECORD.
+000770     05  CKPT-I                  PIC 9(10).
+000780     05  CKPT-MOD-TOTAL          PIC 9(06).
+000790     05  CKPT-A                  PIC 9(04).
+000800     05  CKPT-B                  PIC 9(04).
+000810     05  CKPT-C                  PIC 9(04).
+000820     05  CKPT-D                  PIC 9(04).
+000830     05  CKPT-UPPER-LIMIT        PIC 9(10).
+000840     05  CKPT-COMPLETE-SW        PIC X(01).
+000850         88  CKPT-RUN-COMPLETE         VALUE 'Y'.
+000860         88  CKPT-RUN-IN-PROGRESS      VALUE 'N'.
+000870
+000880 FD  HISTORY-FILE
+000890     LABEL RECORDS ARE STANDARD.
+000900 01  HISTORY-FILE-RECORD.
+000910     05  HIST-REC-KEY            PIC X(26).
+000920     05  HIST-REC-RESULT         PIC 9(06).
+000930*
+000940 WORKING-STORAGE SECTION.
+000950 01  I                           PIC 9(10).
+000960 01  MOD-TOTAL                   PIC 9(06).
+000970 01  A                           PIC 9(04).
+000980 01  B                           PIC 9(04).
+000990 01  C                           PIC 9(04).
+001000 01  D                           PIC 9(04).
+001010 01  UPPER-LIMIT                 PIC 9(10).
+001020 01  ITERATION-COUNT             PIC 9(06) VALUE ZERO.
+001030 01  CHECKPOINT-INTERVAL         PIC 9(06) VALUE 1000.
+001040 01  RUN-DATE-PARM               PIC X(08).
+001050 01  TODAY-DATE                  PIC 9(08).
+001060 01  TODAY-TIME                  PIC 9(08).
+001070 01  REPORT-TIMESTAMP            PIC X(26).
+001080 01  AUDIT-PARM-TEXT             PIC X(40).
+001090 01  HISTORY-KEY                 PIC X(26).
+001100 01  PRIOR-RESULT                PIC 9(06).
+001110
+001120 01  EULER-ONE-SWITCHES.
+001130     05  ABEND-SW                PIC X(01) VALUE 'N'.
+001140         88  JOB-ABEND                 VALUE 'Y'.
+001150     05  OVERFLOW-SW             PIC X(01) VALUE 'N'.
+001160         88  TOTAL-OVERFLOWED          VALUE 'Y'.
+001170     05  CKPT-RESUMED-SW         PIC X(01) VALUE 'N'.
+001180         88  CKPT-WAS-RESUMED          VALUE 'Y'.
+001190     05  HIST-FOUND-SW           PIC X(01) VALUE 'N'.
+001200         88  HIST-RECORD-FOUND         VALUE 'Y'.
+001210     05  DISCREPANCY-SW          PIC X(01) VALUE 'N'.
+001220         88  RESULT-DISCREPANCY        VALUE 'Y'.
+001230
+001240 01  FILE-STATUS-AREA.
+001250     05  CTL-FILE-STATUS         PIC X(02).
+001260         88  CTL-FILE-OK               VALUE '00'.
+001270         88  CTL-FILE-NOT-FOUND        VALUE '35'.
+001280     05  RPT-FILE-STATUS         PIC X(02).
+001285         88  RPT-FILE-OK               VALUE '00'.
+001290     05  AUD-FILE-STATUS         PIC X(02).
+001300         88  AUD-FILE-OK               VALUE '00'.
+001310         88  AUD-FILE-NOT-FOUND        VALUE '35'.
+001320     05  CKPT-FILE-STATUS        PIC X(02).
+001330         88  CKPT-FILE-OK              VALUE '00'.
+001340         88  CKPT-FILE-NOT-FOUND       VALUE '35'.
+001350         88  CKPT-FILE-EOF             VALUE '10'.
+001360     05  HIST-FILE-STATUS        PIC X(02).
+001370         88  HIST-FILE-OK              VALUE '00'.
+001380         88  HIST-FILE-NOT-FOUND       VALUE '35'.
+001390         88  HIST-FILE-EOF             VALUE '10'.
+001400
+001410 01  HIST-TABLE-AREA.
+001420     05  HIST-TABLE-COUNT        PIC 9(03) VALUE ZERO.
+001430     05  HIST-TABLE OCCURS 100 TIMES INDEXED BY HIST-IDX.
+001440         10  HIST-TBL-KEY        PIC X(26).
+001450         10  HIST-TBL-RESULT     PIC 9(06).
+001460*
+001470 PROCEDURE DIVISION.
+001480******************************************************************
+001490* 0000-MAINLINE - overall flow of control for the job.
+001500******************************************************************
+001510 0000-MAINLINE.
+001520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001530     IF NOT JOB-ABEND
+001540         PERFORM 2000-PROCESS-MULTIPLE THRU 2000-EXIT
+001550             UNTIL I >= UPPER-LIMIT OR TOTAL-OVERFLOWED
+001560     END-IF.
+001570     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001580     GOBACK.
+001590*
+001600******************************************************************
+001610* 1000-INITIALIZE - reset switches and counters left over from
+001620* any prior run in this run unit, open files, read the control
+001630* record, load reconciliation history and resume from checkpoint
+001635* if present.
+001636******************************************************************
+001640 1000-INITIALIZE.
+001641     MOVE 'N' TO ABEND-SW.
+001642     MOVE 'N' TO OVERFLOW-SW.
+001643     MOVE 'N' TO CKPT-RESUMED-SW.
+001644     MOVE 'N' TO HIST-FOUND-SW.
+001645     MOVE 'N' TO DISCREPANCY-SW.
+001646     MOVE ZERO TO ITERATION-COUNT.
+001647     MOVE ZERO TO HIST-TABLE-COUNT.
+001650     PERFORM 1100-OPEN-FILES THRU 1100-EXIT.
+001660     IF NOT JOB-ABEND
+001670         PERFORM 1200-READ-CONTROL-RECORD THRU 1200-EXIT
+001680     END-IF.
+001690     IF NOT JOB-ABEND
+001700         PERFORM 1300-LOAD-HISTORY THRU 1300-EXIT
+001710         PERFORM 1400-CHECK-CHECKPOINT THRU 1400-EXIT
+001720     END-IF.
+001730 1000-EXIT.
+001740     EXIT.
+001750*
+001760 1100-OPEN-FILES.
+001770     OPEN INPUT CONTROL-FILE.
+001780     IF CTL-FILE-NOT-FOUND
+001790         MOVE 'Y' TO ABEND-SW
+001800     END-IF.
+001810     OPEN OUTPUT REPORT-FILE.
+001815     IF NOT RPT-FILE-OK
+001816         MOVE 'Y' TO ABEND-SW
+001817     END-IF.
+001820     OPEN EXTEND AUDIT-FILE.
+001830     IF NOT AUD-FILE-OK
+001840         OPEN OUTPUT AUDIT-FILE
+001850     END-IF.
+001860 1100-EXIT.
+001870     EXIT.
+001880*
+001890 1200-READ-CONTROL-RECORD.
+001900     READ CONTROL-FILE
+001910         AT END
+001920             MOVE 'Y' TO ABEND-SW
+001930     END-READ.
+001940     CLOSE CONTROL-FILE.
+001950     IF NOT JOB-ABEND
+001960         MOVE CTL-RUN-DATE TO RUN-DATE-PARM
+001970         MOVE CTL-LIMIT TO UPPER-LIMIT
+001975         MOVE ZERO TO A
+001976         MOVE ZERO TO B
+001977         MOVE ZERO TO C
+001978         MOVE ZERO TO D
+001980         IF CTL-DIVISOR-COUNT >= 1 MOVE CTL-DIVISOR(1) TO A END-IF
+001990         IF CTL-DIVISOR-COUNT >= 2 MOVE CTL-DIVISOR(2) TO B END-IF
+002000         IF CTL-DIVISOR-COUNT >= 3 MOVE CTL-DIVISOR(3) TO C END-IF
+002010         IF CTL-DIVISOR-COUNT >= 4 MOVE CTL-DIVISOR(4) TO D END-IF
+002020     END-IF.
+002030 1200-EXIT.
+002040     EXIT.
+002050*
+002060******************************************************************
+002070* 1300-LOAD-HISTORY - pull every prior result for this job into
+002080* a table so the current run's key can be looked up in memory.
+002090******************************************************************
+002100 1300-LOAD-HISTORY.
+002110     OPEN INPUT HISTORY-FILE.
+002120     IF HIST-FILE-OK
+002130         PERFORM 1310-LOAD-HISTORY-RECORD THRU 1310-EXIT
+002140             UNTIL HIST-FILE-EOF OR HIST-TABLE-COUNT >= 100
+002150         CLOSE HISTORY-FILE
+002160     END-IF.
+002170     STRING UPPER-LIMIT DELIMITED BY SIZE
+002180             A DELIMITED BY SIZE
+002190             B DELIMITED BY SIZE
+002200             C DELIMITED BY SIZE
+002210             D DELIMITED BY SIZE
+002220             INTO HISTORY-KEY
+002230     END-STRING.
+002240     SET HIST-IDX TO 1.
+002250     SEARCH HIST-TABLE
+002260         AT END
+002270             CONTINUE
+002280         WHEN HIST-TBL-KEY(HIST-IDX) = HISTORY-KEY
+002290             MOVE 'Y' TO HIST-FOUND-SW
+002300             MOVE HIST-TBL-RESULT(HIST-IDX) TO PRIOR-RESULT
+002310     END-SEARCH.
+002320 1300-EXIT.
+002330     EXIT.
+002340*
+002350 1310-LOAD-HISTORY-RECORD.
+002360     READ HISTORY-FILE
+002370         AT END
+002380             CONTINUE
+002390         NOT AT END
+002400             ADD 1 TO HIST-TABLE-COUNT
+002410             MOVE HIST-REC-KEY TO HIST-TBL-KEY(HIST-TABLE-COUNT)
+002415             MOVE HIST-REC-RESULT
+002420                 TO HIST-TBL-RESULT(HIST-TABLE-COUNT)
+002430     END-READ.
+002440 1310-EXIT.
+002450     EXIT.
+002460*
+002470******************************************************************
+002480* 1400-CHECK-CHECKPOINT - resume I/MOD-TOTAL from EUL1CKPT when
+002490* an in-progress checkpoint exists for the same parameters.
+002500******************************************************************
+002510 1400-CHECK-CHECKPOINT.
+002520     MOVE ZERO TO I.
+002530     MOVE ZERO TO MOD-TOTAL.
+002540     OPEN INPUT CHECKPOINT-FILE.
+002550     IF CKPT-FILE-OK
+002560         READ CHECKPOINT-FILE
+002570             AT END
+002580                 CONTINUE
+002590             NOT AT END
+002600                 IF CKPT-RUN-IN-PROGRESS
+002610                     AND CKPT-A = A AND CKPT-B = B
+002620                     AND CKPT-C = C AND CKPT-D = D
+002630                     AND CKPT-UPPER-LIMIT = UPPER-LIMIT
+002640                     MOVE CKPT-I TO I
+002650                     MOVE CKPT-MOD-TOTAL TO MOD-TOTAL
+002660                     MOVE 'Y' TO CKPT-RESUMED-SW
+002670                 END-IF
+002680         END-READ
+002690         CLOSE CHECKPOINT-FILE
+002700     END-IF.
+002710 1400-EXIT.
+002720     EXIT.
+002730*
+002740******************************************************************
+002750* 2000-PROCESS-MULTIPLE - one pass of the sum-of-multiples loop,
+002760* performed out-of-line until I reaches the configured limit.
+002770******************************************************************
+002780 2000-PROCESS-MULTIPLE.
+002790     IF (A > 0 AND FUNCTION MOD(I, A) = 0)
+002800         OR (B > 0 AND FUNCTION MOD(I, B) = 0)
+002810         OR (C > 0 AND FUNCTION MOD(I, C) = 0)
+002820         OR (D > 0 AND FUNCTION MOD(I, D) = 0)
+002830         PERFORM 2100-VALIDATE-AND-ACCUMULATE THRU 2100-EXIT
+002840     END-IF.
+002850     IF NOT TOTAL-OVERFLOWED
+002860         ADD 1 TO I
+002870         ADD 1 TO ITERATION-COUNT
+002880         IF ITERATION-COUNT >= CHECKPOINT-INTERVAL
+002890             PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+002900             MOVE ZERO TO ITERATION-COUNT
+002910         END-IF
+002920     END-IF.
+002930 2000-EXIT.
+002940     EXIT.
+002950*
+002960 2100-VALIDATE-AND-ACCUMULATE.
+002970     IF MOD-TOTAL + I > 999999
+002980         MOVE 'Y' TO OVERFLOW-SW
+002990     ELSE
+003000         COMPUTE MOD-TOTAL = MOD-TOTAL + I
+003010     END-IF.
+003020 2100-EXIT.
+003030     EXIT.
+003040*
+003050******************************************************************
+003060* 3000-FINALIZE - report, audit, reconciliation history,
+003070* checkpoint disposition and file close-out.
+003080******************************************************************
+003090 3000-FINALIZE.
+003100     IF JOB-ABEND
+003110         PERFORM 3900-WRITE-ABEND-REPORT THRU 3900-EXIT
+003115         PERFORM 3250-WRITE-ABEND-AUDIT-RECORD THRU 3250-EXIT
+003120     ELSE
+003130         PERFORM 3100-WRITE-REPORT THRU 3100-EXIT
+003140         PERFORM 3200-WRITE-AUDIT-RECORD THRU 3200-EXIT
+003145         IF NOT TOTAL-OVERFLOWED
+003150             PERFORM 3300-WRITE-HISTORY-RECORD THRU 3300-EXIT
+003160             PERFORM 3400-COMPLETE-CHECKPOINT THRU 3400-EXIT
+003165         END-IF
+003170     END-IF.
+003180     PERFORM 3500-CLOSE-FILES THRU 3500-EXIT.
+003190     IF JOB-ABEND OR TOTAL-OVERFLOWED
+003200         MOVE 16 TO RETURN-CODE
+003210     ELSE
+003220         MOVE 0 TO RETURN-CODE
+003230     END-IF.
+003240 3000-EXIT.
+003250     EXIT.
+003260*
+003270 3100-WRITE-REPORT.
+003280     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+003290     MOVE SPACES TO REPORT-FILE-LINE.
+003300     STRING "EULER-ONE - SUM OF MULTIPLES REPORT"
+003310             DELIMITED BY SIZE INTO REPORT-FILE-LINE
+003320     END-STRING.
+003330     WRITE REPORT-FILE-LINE.
+003340
+003350     MOVE SPACES TO REPORT-FILE-LINE.
+003360     STRING "RUN DATE: " DELIMITED BY SIZE
+003370             TODAY-DATE DELIMITED BY SIZE
+003380             "  CONTROL RUN DATE: " DELIMITED BY SIZE
+003390             RUN-DATE-PARM DELIMITED BY SIZE
+003400             INTO REPORT-FILE-LINE
+003410     END-STRING.
+003420     WRITE REPORT-FILE-LINE.
+003430
+003440     MOVE SPACES TO REPORT-FILE-LINE.
+003450     STRING "PARAMETERS - LIMIT: " DELIMITED BY SIZE
+003460             UPPER-LIMIT DELIMITED BY SIZE
+003470             "  DIVISORS: " DELIMITED BY SIZE
+003480             A DELIMITED BY SIZE "," DELIMITED BY SIZE
+003490             B DELIMITED BY SIZE "," DELIMITED BY SIZE
+003500             C DELIMITED BY SIZE "," DELIMITED BY SIZE
+003510             D DELIMITED BY SIZE
+003520             INTO REPORT-FILE-LINE
+003530     END-STRING.
+003540     WRITE REPORT-FILE-LINE.
+003550
+003560     IF CKPT-WAS-RESUMED
+003570         MOVE SPACES TO REPORT-FILE-LINE
+003580         STRING "NOTE: RUN RESUMED FROM CHECKPOINT AT I = "
+003590                 DELIMITED BY SIZE
+003595                 I DELIMITED BY SIZE
+003600                 INTO REPORT-FILE-LINE
+003610         END-STRING
+003620         WRITE REPORT-FILE-LINE
+003630     END-IF.
+003640
+003650     IF TOTAL-OVERFLOWED
+003660         MOVE SPACES TO REPORT-FILE-LINE
+003670         STRING "*** ERROR - MOD-TOTAL WOULD EXCEED"
+003680                 DELIMITED BY SIZE
+003682                 " PIC 9(06) - RUN ABORTED ***"
+003685                 DELIMITED BY SIZE INTO REPORT-FILE-LINE
+003690         END-STRING
+003700         WRITE REPORT-FILE-LINE
+003710     ELSE
+003720         MOVE SPACES TO REPORT-FILE-LINE
+003730         STRING "RESULT - SUM OF MULTIPLES: " DELIMITED BY SIZE
+003740                 MOD-TOTAL DELIMITED BY SIZE
+003750                 INTO REPORT-FILE-LINE
+003760         END-STRING
+003770         WRITE REPORT-FILE-LINE
+003780     END-IF.
+003790
+003800     IF HIST-RECORD-FOUND AND MOD-TOTAL NOT = PRIOR-RESULT
+003810             AND NOT TOTAL-OVERFLOWED
+003820         MOVE 'Y' TO DISCREPANCY-SW
+003830         MOVE SPACES TO REPORT-FILE-LINE
+003840         STRING "*** DISCREPANCY - PRIOR RESULT WAS "
+003845                 DELIMITED BY SIZE
+003850                 PRIOR-RESULT DELIMITED BY SIZE
+003860                 " - RECOMPUTE DIFFERS ***" DELIMITED BY SIZE
+003870                 INTO REPORT-FILE-LINE
+003880         END-STRING
+003890         WRITE REPORT-FILE-LINE
+003900     END-IF.
+003910 3100-EXIT.
+003920     EXIT.
+003930*
+003940 3200-WRITE-AUDIT-RECORD.
+003950     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+003960     ACCEPT TODAY-TIME FROM TIME.
+003970     MOVE SPACES TO REPORT-TIMESTAMP.
+003980     STRING TODAY-DATE DELIMITED BY SIZE
+003990             "-" DELIMITED BY SIZE
+004000             TODAY-TIME DELIMITED BY SIZE
+004010             INTO REPORT-TIMESTAMP
+004020     END-STRING.
+004030     MOVE SPACES TO AUDIT-PARM-TEXT.
+004040     STRING "LIMIT=" DELIMITED BY SIZE
+004050             UPPER-LIMIT DELIMITED BY SIZE
+004060             " DIV=" DELIMITED BY SIZE
+004070             A DELIMITED BY SIZE "," DELIMITED BY SIZE
+004080             B DELIMITED BY SIZE "," DELIMITED BY SIZE
+004090             C DELIMITED BY SIZE "," DELIMITED BY SIZE
+004100             D DELIMITED BY SIZE
+004110             INTO AUDIT-PARM-TEXT
+004120     END-STRING.
+004130     MOVE REPORT-TIMESTAMP TO AUD-TIMESTAMP.
+004140     MOVE "EULER-ONE" TO AUD-PROGRAM-ID.
+004150     MOVE AUDIT-PARM-TEXT TO AUD-PARAMETERS.
+004160     MOVE MOD-TOTAL TO AUD-RESULT.
+004170     IF TOTAL-OVERFLOWED
+004180         MOVE "OVERFLOW" TO AUD-STATUS
+004190     ELSE
+004200         IF RESULT-DISCREPANCY
+004210             MOVE "DISCREP" TO AUD-STATUS
+004220         ELSE
+004230             MOVE "SUCCESS" TO AUD-STATUS
+004240         END-IF
+004250     END-IF.
+004260     WRITE EULER-AUDIT-RECORD.
+004261 3200-EXIT.
+004262     EXIT.
+004263*
+004264******************************************************************
+004265* 3250-WRITE-ABEND-AUDIT-RECORD - log the abend to EULAUDIT too,
+004266* since a run with no control record still has to leave a trace.
+004267******************************************************************
+004268 3250-WRITE-ABEND-AUDIT-RECORD.
+004269     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+004270     ACCEPT TODAY-TIME FROM TIME.
+004271     MOVE SPACES TO REPORT-TIMESTAMP.
+004272     STRING TODAY-DATE DELIMITED BY SIZE
+004273             "-" DELIMITED BY SIZE
+004274             TODAY-TIME DELIMITED BY SIZE
+004275             INTO REPORT-TIMESTAMP
+004276     END-STRING.
+004277     MOVE REPORT-TIMESTAMP TO AUD-TIMESTAMP.
+004278     MOVE "EULER-ONE" TO AUD-PROGRAM-ID.
+004279     MOVE "NO CONTROL RECORD" TO AUD-PARAMETERS.
+004280     MOVE ZERO TO AUD-RESULT.
+004281     MOVE "NOCTL" TO AUD-STATUS.
+004282     WRITE EULER-AUDIT-RECORD.
+004283 3250-EXIT.
+004284     EXIT.
+004285*
+004300 3300-WRITE-HISTORY-RECORD.
+004310     OPEN OUTPUT HISTORY-FILE.
+004320     SET HIST-IDX TO 1.
+004330     PERFORM 3310-REWRITE-HISTORY-ROW THRU 3310-EXIT
+004340         VARYING HIST-IDX FROM 1 BY 1
+004350         UNTIL HIST-IDX > HIST-TABLE-COUNT.
+004360     IF NOT HIST-RECORD-FOUND
+004370         MOVE HISTORY-KEY TO HIST-REC-KEY
+004380         MOVE MOD-TOTAL TO HIST-REC-RESULT
+004390         WRITE HISTORY-FILE-RECORD
+004400     END-IF.
+004410     CLOSE HISTORY-FILE.
+004420 3300-EXIT.
+004430     EXIT.
+004440*
+004450 3310-REWRITE-HISTORY-ROW.
+004460     MOVE HIST-TBL-KEY(HIST-IDX) TO HIST-REC-KEY.
+004470     IF HIST-TBL-KEY(HIST-IDX) = HISTORY-KEY
+004480         MOVE MOD-TOTAL TO HIST-REC-RESULT
+004490     ELSE
+004500         MOVE HIST-TBL-RESULT(HIST-IDX) TO HIST-REC-RESULT
+004510     END-IF.
+004520     WRITE HISTORY-FILE-RECORD.
+004530 3310-EXIT.
+004540     EXIT.
+004550*
+004560 3400-COMPLETE-CHECKPOINT.
+004570     OPEN OUTPUT CHECKPOINT-FILE.
+004580     MOVE I TO CKPT-I.
+004590     MOVE MOD-TOTAL TO CKPT-MOD-TOTAL.
+004600     MOVE A TO CKPT-A.
+004610     MOVE B TO CKPT-B.
+004620     MOVE C TO CKPT-C.
+004630     MOVE D TO CKPT-D.
+004640     MOVE UPPER-LIMIT TO CKPT-UPPER-LIMIT.
+004650     MOVE 'Y' TO CKPT-COMPLETE-SW.
+004660     WRITE CHECKPOINT-FILE-RECORD.
+004670     CLOSE CHECKPOINT-FILE.
+004680 3400-EXIT.
+004690     EXIT.
+004700*
+004710 3500-CLOSE-FILES.
+004720     CLOSE REPORT-FILE.
+004730     CLOSE AUDIT-FILE.
+004740 3500-EXIT.
+004750     EXIT.
+004760*
+004770 3900-WRITE-ABEND-REPORT.
+004775     IF RPT-FILE-OK
+004780         MOVE SPACES TO REPORT-FILE-LINE
+004790         STRING "EULER-ONE - SUM OF MULTIPLES REPORT"
+004795                 DELIMITED BY SIZE INTO REPORT-FILE-LINE
+004800         END-STRING
+004820         WRITE REPORT-FILE-LINE
+004830         MOVE SPACES TO REPORT-FILE-LINE
+004840         STRING "*** ERROR - EUL1CTL CONTROL RECORD NOT FOUND"
+004845                 DELIMITED BY SIZE
+004848                 " - RUN ABORTED ***" DELIMITED BY SIZE
+004850                 INTO REPORT-FILE-LINE
+004860         END-STRING
+004870         WRITE REPORT-FILE-LINE
+004871     END-IF.
+004880 3900-EXIT.
+004890     EXIT.
+004900*
+004910******************************************************************
+004920* 5000-WRITE-CHECKPOINT - refresh the in-progress checkpoint so
+004930* a later run of this job can resume from here instead of I = 0.
+004940******************************************************************
+004950 5000-WRITE-CHECKPOINT.
+004960     OPEN OUTPUT CHECKPOINT-FILE.
+004970     MOVE I TO CKPT-I.
+004980     MOVE MOD-TOTAL TO CKPT-MOD-TOTAL.
+004990     MOVE A TO CKPT-A.
+005000     MOVE B TO CKPT-B.
+005010     MOVE C TO CKPT-C.
+005020     MOVE D TO CKPT-D.
+005030     MOVE UPPER-LIMIT TO CKPT-UPPER-LIMIT.
+005040     MOVE 'N' TO CKPT-COMPLETE-SW.
+005050     WRITE CHECKPOINT-FILE-RECORD.
+005060     CLOSE CHECKPOINT-FILE.
+005070 5000-EXIT.
+005080     EXIT.
+005090 END PROGRAM EULER-ONE.
