@@ -1,29 +1,567 @@
-      ******************************************************************
-      * Author: Luke Captain
-      * Date: 25/01/2019
-      * Purpose: Project euler 1 fibonacci sum of first 1000
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EULER-TWO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 I             PIC 9(10).
-       01 MOD-TOTAL     PIC 9(7).
-       01 TOTAL     PIC 9(7).
-       01 FIB-THREE     PIC 9(7).
-       01 FIB-SIX     PIC 9(7).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            COMPUTE FIB-THREE = 2
-            COMPUTE FIB-SIX = 0
-            PERFORM UNTIL MOD-TOTAL >= 4000000
-                COMPUTE TOTAL = TOTAL + MOD-TOTAL
-                COMPUTE MOD-TOTAL = 4*FIB-THREE + FIB-SIX
-                COMPUTE FIB-SIX = FIB-THREE
-                COMPUTE FIB-THREE = MOD-TOTAL
-            END-PERFORM.
-            DISPLAY MOD-TOTAL
-            STOP RUN.
-       END PROGRAM EULER-TWO.
+000010******************************************************************
+000020* Author: Luke Captain
+000030* Date: 25/01/2019
+000040* Purpose: Project euler 1 fibonacci sum of first 1000
+000050* Tectonics: cobc
+000060*
+000070* Modification History:
+000080*   08/08/2026 LC  Parameterized the ceiling via a control
+000090*                  record (EUL2CTL) instead of the 4000000
+000100*                  literal; wired up I as the even-Fibonacci
+000110*                  term counter and added LARGEST-TERM to
+000120*                  track the biggest term summed.
+000130*   08/08/2026 LC  Added a printed report file (EUL2RPT) with
+000140*                  a header, the parameters in effect, the
+000150*                  term count/largest term and final result,
+000160*                  replacing the bare DISPLAY.
+000170*   08/08/2026 LC  Added range checking on TOTAL so a run that
+000180*                  would overflow PIC 9(07) is flagged on the
+000190*                  report instead of silently wrapping.
+000200*   08/08/2026 LC  Added an audit record appended to the shared
+000210*                  EULAUDIT log on every run.
+000220*   08/08/2026 LC  Added checkpoint/restart - EUL2CKPT is
+000230*                  refreshed every CHECKPOINT-INTERVAL
+000240*                  iterations and consulted at start-of-run so
+000250*                  a long run can resume instead of restarting
+000260*                  cold.
+000270*   08/08/2026 LC  Added day-over-day reconciliation against
+000280*                  EUL2HIST, keyed by the ceiling in effect,
+000290*                  flagging a discrepancy on the report when
+000300*                  the recomputed total does not match.
+000301*   08/08/2026 LC  Changed the final STOP RUN to GOBACK so this
+000302*                  program can also be invoked with CALL from
+000303*                  EULER-DRIVER and return control normally.
+000304*   09/08/2026 LC  Fixed EUL2HIST/EUL2CKPT being updated with a
+000305*                  truncated total on an overflow abort; skip
+000306*                  history/checkpoint completion when the run
+000307*                  overflowed so the next reconciliation compares
+000308*                  against a valid prior result.  Added an
+000309*                  RPT-FILE-OK check on the report file open so a
+000311*                  failed OPEN OUTPUT is caught instead of running
+000313*                  to completion with no report ever written.
+000315******************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. EULER-TWO.
+000340 AUTHOR. LUKE CAPTAIN.
+000350 DATE-WRITTEN. 25/01/2019.
+000360 DATE-COMPILED.
+000370*
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT CONTROL-FILE ASSIGN TO "EUL2CTL"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS CTL-FILE-STATUS.
+000440
+000450     SELECT REPORT-FILE ASSIGN TO "EUL2RPT"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS RPT-FILE-STATUS.
+000480
+000490     SELECT AUDIT-FILE ASSIGN TO "EULAUDIT"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS AUD-FILE-STATUS.
+000520
+000530     SELECT CHECKPOINT-FILE ASSIGN TO "EUL2CKPT"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS CKPT-FILE-STATUS.
+000560
+000570     SELECT HISTORY-FILE ASSIGN TO "EUL2HIST"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS HIST-FILE-STATUS.
+000600*
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  CONTROL-FILE
+000640     LABEL RECORDS ARE STANDARD.
+000650     COPY EULCTL.
+000660
+000670 FD  REPORT-FILE
+000680     LABEL RECORDS ARE STANDARD.
+000690 01  REPORT-FILE-LINE            PIC X(80).
+000700
+000710 FD  AUDIT-FILE
+000720     LABEL RECORDS ARE STANDARD.
+000730     COPY EULAUD.
+000740
+000750 FD  CHECKPOINT-FILE
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  CHECKPOINT-FILE-RECORD.
+000780     05  CKPT-I                  PIC 9(10).
+000790     05  CKPT-MOD-TOTAL          PIC 9(07).
+000800     05  CKPT-TOTAL              PIC 9(07).
+000810     05  CKPT-FIB-THREE          PIC 9(07).
+000820     05  CKPT-FIB-SIX            PIC 9(07).
+000830     05  CKPT-LARGEST-TERM       PIC 9(07).
+000840     05  CKPT-UPPER-LIMIT        PIC 9(10).
+000850     05  CKPT-COMPLETE-SW        PIC X(01).
+000860         88  CKPT-RUN-COMPLETE         VALUE 'Y'.
+000870         88  CKPT-RUN-IN-PROGRESS      VALUE 'N'.
+000880
+000890 FD  HISTORY-FILE
+000900     LABEL RECORDS ARE STANDARD.
+000910 01  HISTORY-FILE-RECORD.
+000920     05  HIST-REC-KEY            PIC X(10).
+000930     05  HIST-REC-RESULT         PIC 9(07).
+000940*
+000950 WORKING-STORAGE SECTION.
+000960 01  I                           PIC 9(10).
+000970 01  MOD-TOTAL                   PIC 9(7).
+000980 01  TOTAL                       PIC 9(7).
+000990 01  FIB-THREE                   PIC 9(7).
+001000 01  FIB-SIX                     PIC 9(7).
+001010 01  LARGEST-TERM                PIC 9(7).
+001020 01  UPPER-LIMIT                 PIC 9(10).
+001030 01  ITERATION-COUNT             PIC 9(06) VALUE ZERO.
+001040 01  CHECKPOINT-INTERVAL         PIC 9(06) VALUE 1000.
+001050 01  RUN-DATE-PARM               PIC X(08).
+001060 01  TODAY-DATE                  PIC 9(08).
+001070 01  TODAY-TIME                  PIC 9(08).
+001080 01  REPORT-TIMESTAMP            PIC X(26).
+001090 01  AUDIT-PARM-TEXT             PIC X(40).
+001100 01  HISTORY-KEY                 PIC X(10).
+001110 01  PRIOR-RESULT                PIC 9(7).
+001120
+001130 01  EULER-TWO-SWITCHES.
+001140     05  ABEND-SW                PIC X(01) VALUE 'N'.
+001150         88  JOB-ABEND                 VALUE 'Y'.
+001160     05  OVERFLOW-SW             PIC X(01) VALUE 'N'.
+001170         88  TOTAL-OVERFLOWED          VALUE 'Y'.
+001180     05  CKPT-RESUMED-SW         PIC X(01) VALUE 'N'.
+001190         88  CKPT-WAS-RESUMED          VALUE 'Y'.
+001200     05  HIST-FOUND-SW           PIC X(01) VALUE 'N'.
+001210         88  HIST-RECORD-FOUND         VALUE 'Y'.
+001220     05  DISCREPANCY-SW          PIC X(01) VALUE 'N'.
+001230         88  RESULT-DISCREPANCY        VALUE 'Y'.
+001240
+001250 01  FILE-STATUS-AREA.
+001260     05  CTL-FILE-STATUS         PIC X(02).
+001270         88  CTL-FILE-OK               VALUE '00'.
+001280         88  CTL-FILE-NOT-FOUND        VALUE '35'.
+001290     05  RPT-FILE-STATUS         PIC X(02).
+001295         88  RPT-FILE-OK               VALUE '00'.
+001300     05  AUD-FILE-STATUS         PIC X(02).
+001310         88  AUD-FILE-OK               VALUE '00'.
+001320         88  AUD-FILE-NOT-FOUND        VALUE '35'.
+001330     05  CKPT-FILE-STATUS        PIC X(02).
+001340         88  CKPT-FILE-OK              VALUE '00'.
+001350         88  CKPT-FILE-NOT-FOUND       VALUE '35'.
+001360         88  CKPT-FILE-EOF             VALUE '10'.
+001370     05  HIST-FILE-STATUS        PIC X(02).
+001380         88  HIST-FILE-OK              VALUE '00'.
+001390         88  HIST-FILE-NOT-FOUND       VALUE '35'.
+001400         88  HIST-FILE-EOF             VALUE '10'.
+001410
+001420 01  HIST-TABLE-AREA.
+001430     05  HIST-TABLE-COUNT        PIC 9(03) VALUE ZERO.
+001440     05  HIST-TABLE OCCURS 100 TIMES INDEXED BY HIST-IDX.
+001450         10  HIST-TBL-KEY        PIC X(10).
+001460         10  HIST-TBL-RESULT     PIC 9(7).
+001470*
+001480 PROCEDURE DIVISION.
+001490******************************************************************
+001500* 0000-MAINLINE - overall flow of control for the job.
+001510******************************************************************
+001520 0000-MAINLINE.
+001530     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001540     IF NOT JOB-ABEND
+001550         PERFORM 2000-PROCESS-TERM THRU 2000-EXIT
+001560             UNTIL MOD-TOTAL >= UPPER-LIMIT OR TOTAL-OVERFLOWED
+001570     END-IF.
+001580     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001590     GOBACK.
+001600*
+001610******************************************************************
+001620* 1000-INITIALIZE - reset switches and counters left over from
+001621* any prior run in this run unit, open files, read the control
+001622* record, load reconciliation history and resume from checkpoint
+001623* if present.
+001624******************************************************************
+001650 1000-INITIALIZE.
+001651     MOVE 'N' TO ABEND-SW.
+001652     MOVE 'N' TO OVERFLOW-SW.
+001653     MOVE 'N' TO CKPT-RESUMED-SW.
+001654     MOVE 'N' TO HIST-FOUND-SW.
+001655     MOVE 'N' TO DISCREPANCY-SW.
+001656     MOVE ZERO TO ITERATION-COUNT.
+001657     MOVE ZERO TO HIST-TABLE-COUNT.
+001660     PERFORM 1100-OPEN-FILES THRU 1100-EXIT.
+001670     IF NOT JOB-ABEND
+001680         PERFORM 1200-READ-CONTROL-RECORD THRU 1200-EXIT
+001690     END-IF.
+001700     IF NOT JOB-ABEND
+001710         PERFORM 1300-LOAD-HISTORY THRU 1300-EXIT
+001720         PERFORM 1400-CHECK-CHECKPOINT THRU 1400-EXIT
+001730     END-IF.
+001740 1000-EXIT.
+001750     EXIT.
+001760*
+001770 1100-OPEN-FILES.
+001780     OPEN INPUT CONTROL-FILE.
+001790     IF CTL-FILE-NOT-FOUND
+001800         MOVE 'Y' TO ABEND-SW
+001810     END-IF.
+001820     OPEN OUTPUT REPORT-FILE.
+001825     IF NOT RPT-FILE-OK
+001826         MOVE 'Y' TO ABEND-SW
+001827     END-IF.
+001830     OPEN EXTEND AUDIT-FILE.
+001840     IF NOT AUD-FILE-OK
+001850         OPEN OUTPUT AUDIT-FILE
+001860     END-IF.
+001870 1100-EXIT.
+001880     EXIT.
+001890*
+001900 1200-READ-CONTROL-RECORD.
+001910     READ CONTROL-FILE
+001920         AT END
+001930             MOVE 'Y' TO ABEND-SW
+001940     END-READ.
+001950     CLOSE CONTROL-FILE.
+001960     IF NOT JOB-ABEND
+001970         MOVE CTL-RUN-DATE TO RUN-DATE-PARM
+001980         MOVE CTL-LIMIT TO UPPER-LIMIT
+001990     END-IF.
+002000 1200-EXIT.
+002010     EXIT.
+002020*
+002030******************************************************************
+002040* 1300-LOAD-HISTORY - pull every prior result for this job into
+002050* a table so the current run's key can be looked up in memory.
+002060******************************************************************
+002070 1300-LOAD-HISTORY.
+002080     OPEN INPUT HISTORY-FILE.
+002090     IF HIST-FILE-OK
+002100         PERFORM 1310-LOAD-HISTORY-RECORD THRU 1310-EXIT
+002110             UNTIL HIST-FILE-EOF OR HIST-TABLE-COUNT >= 100
+002120         CLOSE HISTORY-FILE
+002130     END-IF.
+002140     MOVE UPPER-LIMIT TO HISTORY-KEY.
+002150     SET HIST-IDX TO 1.
+002160     SEARCH HIST-TABLE
+002170         AT END
+002180             CONTINUE
+002190         WHEN HIST-TBL-KEY(HIST-IDX) = HISTORY-KEY
+002200             MOVE 'Y' TO HIST-FOUND-SW
+002210             MOVE HIST-TBL-RESULT(HIST-IDX) TO PRIOR-RESULT
+002220     END-SEARCH.
+002230 1300-EXIT.
+002240     EXIT.
+002250*
+002260 1310-LOAD-HISTORY-RECORD.
+002270     READ HISTORY-FILE
+002280         AT END
+002290             CONTINUE
+002300         NOT AT END
+002310             ADD 1 TO HIST-TABLE-COUNT
+002320             MOVE HIST-REC-KEY TO HIST-TBL-KEY(HIST-TABLE-COUNT)
+002330             MOVE HIST-REC-RESULT
+002340                 TO HIST-TBL-RESULT(HIST-TABLE-COUNT)
+002350     END-READ.
+002360 1310-EXIT.
+002370     EXIT.
+002380*
+002390******************************************************************
+002400* 1400-CHECK-CHECKPOINT - resume the Fibonacci recurrence from
+002410* EUL2CKPT when an in-progress checkpoint exists for the same
+002420* ceiling.
+002430******************************************************************
+002440 1400-CHECK-CHECKPOINT.
+002450     MOVE ZERO TO I.
+002460     MOVE ZERO TO MOD-TOTAL.
+002470     MOVE ZERO TO TOTAL.
+002480     MOVE ZERO TO LARGEST-TERM.
+002490     COMPUTE FIB-THREE = 2.
+002500     COMPUTE FIB-SIX = 0.
+002510     OPEN INPUT CHECKPOINT-FILE.
+002520     IF CKPT-FILE-OK
+002530         READ CHECKPOINT-FILE
+002540             AT END
+002550                 CONTINUE
+002560             NOT AT END
+002570                 IF CKPT-RUN-IN-PROGRESS
+002580                     AND CKPT-UPPER-LIMIT = UPPER-LIMIT
+002590                     MOVE CKPT-I TO I
+002600                     MOVE CKPT-MOD-TOTAL TO MOD-TOTAL
+002610                     MOVE CKPT-TOTAL TO TOTAL
+002620                     MOVE CKPT-FIB-THREE TO FIB-THREE
+002630                     MOVE CKPT-FIB-SIX TO FIB-SIX
+002640                     MOVE CKPT-LARGEST-TERM TO LARGEST-TERM
+002650                     MOVE 'Y' TO CKPT-RESUMED-SW
+002660                 END-IF
+002670         END-READ
+002680         CLOSE CHECKPOINT-FILE
+002690     END-IF.
+002700 1400-EXIT.
+002710     EXIT.
+002720*
+002730******************************************************************
+002740* 2000-PROCESS-TERM - one pass of the even-Fibonacci recurrence,
+002750* performed out-of-line until MOD-TOTAL reaches the ceiling.
+002760******************************************************************
+002770 2000-PROCESS-TERM.
+002780     IF MOD-TOTAL > 0
+002790         PERFORM 2100-VALIDATE-AND-ADD THRU 2100-EXIT
+002800         ADD 1 TO I
+002810         MOVE MOD-TOTAL TO LARGEST-TERM
+002820     END-IF.
+002830     IF NOT TOTAL-OVERFLOWED
+002840         COMPUTE MOD-TOTAL = 4 * FIB-THREE + FIB-SIX
+002850         MOVE FIB-THREE TO FIB-SIX
+002860         MOVE MOD-TOTAL TO FIB-THREE
+002870         ADD 1 TO ITERATION-COUNT
+002880         IF ITERATION-COUNT >= CHECKPOINT-INTERVAL
+002890             PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+002900             MOVE ZERO TO ITERATION-COUNT
+002910         END-IF
+002920     END-IF.
+002930 2000-EXIT.
+002940     EXIT.
+002950*
+002960 2100-VALIDATE-AND-ADD.
+002970     IF TOTAL + MOD-TOTAL > 9999999
+002980         MOVE 'Y' TO OVERFLOW-SW
+002990     ELSE
+003000         COMPUTE TOTAL = TOTAL + MOD-TOTAL
+003010     END-IF.
+003020 2100-EXIT.
+003030     EXIT.
+003040*
+003050******************************************************************
+003060* 3000-FINALIZE - report, audit, reconciliation history,
+003070* checkpoint disposition and file close-out.
+003080******************************************************************
+003090 3000-FINALIZE.
+003100     IF JOB-ABEND
+003110         PERFORM 3900-WRITE-ABEND-REPORT THRU 3900-EXIT
+003115         PERFORM 3250-WRITE-ABEND-AUDIT-RECORD THRU 3250-EXIT
+003120     ELSE
+003130         PERFORM 3100-WRITE-REPORT THRU 3100-EXIT
+003140         PERFORM 3200-WRITE-AUDIT-RECORD THRU 3200-EXIT
+003145         IF NOT TOTAL-OVERFLOWED
+003150             PERFORM 3300-WRITE-HISTORY-RECORD THRU 3300-EXIT
+003160             PERFORM 3400-COMPLETE-CHECKPOINT THRU 3400-EXIT
+003165         END-IF
+003170     END-IF.
+003180     PERFORM 3500-CLOSE-FILES THRU 3500-EXIT.
+003190     IF JOB-ABEND OR TOTAL-OVERFLOWED
+003200         MOVE 16 TO RETURN-CODE
+003210     ELSE
+003220         MOVE 0 TO RETURN-CODE
+003230     END-IF.
+003240 3000-EXIT.
+003250     EXIT.
+003260*
+003270 3100-WRITE-REPORT.
+003280     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+003290     MOVE SPACES TO REPORT-FILE-LINE.
+003300     STRING "EULER-TWO - EVEN FIBONACCI SUM REPORT"
+003310             DELIMITED BY SIZE INTO REPORT-FILE-LINE
+003320     END-STRING.
+003330     WRITE REPORT-FILE-LINE.
+003340
+003350     MOVE SPACES TO REPORT-FILE-LINE.
+003360     STRING "RUN DATE: " DELIMITED BY SIZE
+003370             TODAY-DATE DELIMITED BY SIZE
+003380             "  CONTROL RUN DATE: " DELIMITED BY SIZE
+003390             RUN-DATE-PARM DELIMITED BY SIZE
+003400             INTO REPORT-FILE-LINE
+003410     END-STRING.
+003420     WRITE REPORT-FILE-LINE.
+003430
+003440     MOVE SPACES TO REPORT-FILE-LINE.
+003450     STRING "PARAMETERS - CEILING: " DELIMITED BY SIZE
+003460             UPPER-LIMIT DELIMITED BY SIZE
+003470             INTO REPORT-FILE-LINE
+003480     END-STRING.
+003490     WRITE REPORT-FILE-LINE.
+003500
+003510     IF CKPT-WAS-RESUMED
+003520         MOVE SPACES TO REPORT-FILE-LINE
+003530         STRING "NOTE: RUN RESUMED FROM CHECKPOINT AT TERM "
+003540                 DELIMITED BY SIZE
+003550                 I DELIMITED BY SIZE
+003560                 INTO REPORT-FILE-LINE
+003570         END-STRING
+003580         WRITE REPORT-FILE-LINE
+003590     END-IF.
+003600
+003610     IF TOTAL-OVERFLOWED
+003620         MOVE SPACES TO REPORT-FILE-LINE
+003630         STRING "*** ERROR - TOTAL WOULD EXCEED"
+003640                 DELIMITED BY SIZE
+003650                 " PIC 9(07) - RUN ABORTED ***" DELIMITED BY SIZE
+003660                 INTO REPORT-FILE-LINE
+003670         END-STRING
+003680         WRITE REPORT-FILE-LINE
+003690     ELSE
+003700         MOVE SPACES TO REPORT-FILE-LINE
+003710         STRING "TERM COUNT: " DELIMITED BY SIZE
+003720                 I DELIMITED BY SIZE
+003730                 "  LARGEST TERM: " DELIMITED BY SIZE
+003740                 LARGEST-TERM DELIMITED BY SIZE
+003750                 INTO REPORT-FILE-LINE
+003760         END-STRING
+003770         WRITE REPORT-FILE-LINE
+003780         MOVE SPACES TO REPORT-FILE-LINE
+003790         STRING "RESULT - SUM OF EVEN TERMS: " DELIMITED BY SIZE
+003800                 TOTAL DELIMITED BY SIZE
+003810                 INTO REPORT-FILE-LINE
+003820         END-STRING
+003830         WRITE REPORT-FILE-LINE
+003840     END-IF.
+003850
+003860     IF HIST-RECORD-FOUND AND TOTAL NOT = PRIOR-RESULT
+003870             AND NOT TOTAL-OVERFLOWED
+003880         MOVE 'Y' TO DISCREPANCY-SW
+003890         MOVE SPACES TO REPORT-FILE-LINE
+003900         STRING "*** DISCREPANCY - PRIOR RESULT WAS "
+003910                 DELIMITED BY SIZE
+003920                 PRIOR-RESULT DELIMITED BY SIZE
+003930                 " - RECOMPUTE DIFFERS ***" DELIMITED BY SIZE
+003940                 INTO REPORT-FILE-LINE
+003950         END-STRING
+003960         WRITE REPORT-FILE-LINE
+003970     END-IF.
+003980 3100-EXIT.
+003990     EXIT.
+004000*
+004010 3200-WRITE-AUDIT-RECORD.
+004020     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+004030     ACCEPT TODAY-TIME FROM TIME.
+004040     MOVE SPACES TO REPORT-TIMESTAMP.
+004050     STRING TODAY-DATE DELIMITED BY SIZE
+004060             "-" DELIMITED BY SIZE
+004070             TODAY-TIME DELIMITED BY SIZE
+004080             INTO REPORT-TIMESTAMP
+004090     END-STRING.
+004100     MOVE SPACES TO AUDIT-PARM-TEXT.
+004110     STRING "CEILING=" DELIMITED BY SIZE
+004120             UPPER-LIMIT DELIMITED BY SIZE
+004130             " TERMS=" DELIMITED BY SIZE
+004140             I DELIMITED BY SIZE
+004150             INTO AUDIT-PARM-TEXT
+004160     END-STRING.
+004170     MOVE REPORT-TIMESTAMP TO AUD-TIMESTAMP.
+004180     MOVE "EULER-TWO" TO AUD-PROGRAM-ID.
+004190     MOVE AUDIT-PARM-TEXT TO AUD-PARAMETERS.
+004200     MOVE TOTAL TO AUD-RESULT.
+004210     IF TOTAL-OVERFLOWED
+004220         MOVE "OVERFLOW" TO AUD-STATUS
+004230     ELSE
+004240         IF RESULT-DISCREPANCY
+004250             MOVE "DISCREP" TO AUD-STATUS
+004260         ELSE
+004270             MOVE "SUCCESS" TO AUD-STATUS
+004280         END-IF
+004290     END-IF.
+004300     WRITE EULER-AUDIT-RECORD.
+004310 3200-EXIT.
+004320     EXIT.
+004321*
+004322******************************************************************
+004323* 3250-WRITE-ABEND-AUDIT-RECORD - log the abend to EULAUDIT too,
+004324* since a run with no control record still has to leave a trace.
+004325******************************************************************
+004326 3250-WRITE-ABEND-AUDIT-RECORD.
+004327     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+004328     ACCEPT TODAY-TIME FROM TIME.
+004329     MOVE SPACES TO REPORT-TIMESTAMP.
+004330     STRING TODAY-DATE DELIMITED BY SIZE
+004331             "-" DELIMITED BY SIZE
+004332             TODAY-TIME DELIMITED BY SIZE
+004333             INTO REPORT-TIMESTAMP
+004334     END-STRING.
+004335     MOVE REPORT-TIMESTAMP TO AUD-TIMESTAMP.
+004336     MOVE "EULER-TWO" TO AUD-PROGRAM-ID.
+004337     MOVE "NO CONTROL RECORD" TO AUD-PARAMETERS.
+004338     MOVE ZERO TO AUD-RESULT.
+004339     MOVE "NOCTL" TO AUD-STATUS.
+004340     WRITE EULER-AUDIT-RECORD.
+004341 3250-EXIT.
+004342     EXIT.
+004343*
+004344 3300-WRITE-HISTORY-RECORD.
+004350     OPEN OUTPUT HISTORY-FILE.
+004360     SET HIST-IDX TO 1.
+004370     PERFORM 3310-REWRITE-HISTORY-ROW THRU 3310-EXIT
+004380         VARYING HIST-IDX FROM 1 BY 1
+004390         UNTIL HIST-IDX > HIST-TABLE-COUNT.
+004400     IF NOT HIST-RECORD-FOUND
+004410         MOVE HISTORY-KEY TO HIST-REC-KEY
+004420         MOVE TOTAL TO HIST-REC-RESULT
+004430         WRITE HISTORY-FILE-RECORD
+004440     END-IF.
+004450     CLOSE HISTORY-FILE.
+004460 3300-EXIT.
+004470     EXIT.
+004480*
+004490 3310-REWRITE-HISTORY-ROW.
+004500     MOVE HIST-TBL-KEY(HIST-IDX) TO HIST-REC-KEY.
+004510     IF HIST-TBL-KEY(HIST-IDX) = HISTORY-KEY
+004520         MOVE TOTAL TO HIST-REC-RESULT
+004530     ELSE
+004540         MOVE HIST-TBL-RESULT(HIST-IDX) TO HIST-REC-RESULT
+004550     END-IF.
+004560     WRITE HISTORY-FILE-RECORD.
+004570 3310-EXIT.
+004580     EXIT.
+004590*
+004600 3400-COMPLETE-CHECKPOINT.
+004610     OPEN OUTPUT CHECKPOINT-FILE.
+004620     MOVE I TO CKPT-I.
+004630     MOVE MOD-TOTAL TO CKPT-MOD-TOTAL.
+004640     MOVE TOTAL TO CKPT-TOTAL.
+004650     MOVE FIB-THREE TO CKPT-FIB-THREE.
+004660     MOVE FIB-SIX TO CKPT-FIB-SIX.
+004670     MOVE LARGEST-TERM TO CKPT-LARGEST-TERM.
+004680     MOVE UPPER-LIMIT TO CKPT-UPPER-LIMIT.
+004690     MOVE 'Y' TO CKPT-COMPLETE-SW.
+004700     WRITE CHECKPOINT-FILE-RECORD.
+004710     CLOSE CHECKPOINT-FILE.
+004720 3400-EXIT.
+004730     EXIT.
+004740*
+004750 3500-CLOSE-FILES.
+004760     CLOSE REPORT-FILE.
+004770     CLOSE AUDIT-FILE.
+004780 3500-EXIT.
+004790     EXIT.
+004800*
+004810 3900-WRITE-ABEND-REPORT.
+004815     IF RPT-FILE-OK
+004820         MOVE SPACES TO REPORT-FILE-LINE
+004830         STRING "EULER-TWO - EVEN FIBONACCI SUM REPORT"
+004840                 DELIMITED BY SIZE INTO REPORT-FILE-LINE
+004850         END-STRING
+004860         WRITE REPORT-FILE-LINE
+004870         MOVE SPACES TO REPORT-FILE-LINE
+004880         STRING "*** ERROR - EUL2CTL CONTROL RECORD NOT FOUND"
+004890                 DELIMITED BY SIZE
+004900                 " - RUN ABORTED ***" DELIMITED BY SIZE
+004910                 INTO REPORT-FILE-LINE
+004920         END-STRING
+004930         WRITE REPORT-FILE-LINE
+004935     END-IF.
+004940 3900-EXIT.
+004950     EXIT.
+004960*
+004970******************************************************************
+004980* 5000-WRITE-CHECKPOINT - refresh the in-progress checkpoint so
+004990* a later run of this job can resume from here instead of
+005000* I/FIB-THREE = 0.
+005010******************************************************************
+005020 5000-WRITE-CHECKPOINT.
+005030     OPEN OUTPUT CHECKPOINT-FILE.
+005040     MOVE I TO CKPT-I.
+005050     MOVE MOD-TOTAL TO CKPT-MOD-TOTAL.
+005060     MOVE TOTAL TO CKPT-TOTAL.
+005070     MOVE FIB-THREE TO CKPT-FIB-THREE.
+005080     MOVE FIB-SIX TO CKPT-FIB-SIX.
+005090     MOVE LARGEST-TERM TO CKPT-LARGEST-TERM.
+005100     MOVE UPPER-LIMIT TO CKPT-UPPER-LIMIT.
+005110     MOVE 'N' TO CKPT-COMPLETE-SW.
+005120     WRITE CHECKPOINT-FILE-RECORD.
+005130     CLOSE CHECKPOINT-FILE.
+005140 5000-EXIT.
+005150     EXIT.
+005160 END PROGRAM EULER-TWO.
