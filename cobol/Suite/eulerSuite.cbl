@@ -0,0 +1,323 @@
+000010******************************************************************
+000020* Author: Luke Captain
+000030* Installation: Batch Support
+000040* Date-Written: 08/08/2026
+000050* Purpose: Nightly scheduler for the EULER suite.  Reads a
+000060*          control file listing which problem numbers to run
+000070*          and with what parameters, builds the matching
+000080*          per-job control file from the shared EULCTL layout,
+000090*          and dispatches to the right job.  New jobs join the
+000100*          suite by adding another WHEN in 2100-DISPATCH-ENTRY
+000110*          instead of a hand-wired invocation of their own.
+000120* Tectonics: cobc
+000130*
+000140* Modification History:
+000150*   08/08/2026 LC  Initial version - dispatches problems 01
+000160*                  (EULER-ONE) and 02 (EULER-TWO).
+000161*   09/08/2026 LC  Added RPT-FILE-OK/EUL1-FILE-OK/EUL2-FILE-OK
+000162*                  checks on the dispatch report and per-job
+000163*                  control file opens; a failed control-file
+000164*                  write now fails that dispatch entry instead of
+000165*                  calling the job against a stale control record.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. EULER-SUITE.
+000200 AUTHOR. LUKE CAPTAIN.
+000210 DATE-WRITTEN. 08/08/2026.
+000220 DATE-COMPILED.
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT SUITE-CONTROL-FILE ASSIGN TO "EULSCTL"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS SCT-FILE-STATUS.
+000300
+000310     SELECT SUITE-REPORT-FILE ASSIGN TO "EULSRPT"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS RPT-FILE-STATUS.
+000340
+000350     SELECT AUDIT-FILE ASSIGN TO "EULAUDIT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS AUD-FILE-STATUS.
+000380
+000390     SELECT EUL1-OUTPUT-FILE ASSIGN TO "EUL1CTL"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS EUL1-FILE-STATUS.
+000420
+000430     SELECT EUL2-OUTPUT-FILE ASSIGN TO "EUL2CTL"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS EUL2-FILE-STATUS.
+000460*
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  SUITE-CONTROL-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510 01  SUITE-ENTRY.
+000520     05  SUITE-PROBLEM-NUMBER    PIC 9(02).
+000530     05  SUITE-RUN-DATE          PIC X(08).
+000540     05  SUITE-LIMIT             PIC 9(10).
+000550     05  SUITE-DIVISOR-COUNT     PIC 9(01).
+000560     05  SUITE-DIVISOR-TABLE.
+000570         10  SUITE-DIVISOR       PIC 9(04) OCCURS 4 TIMES.
+000580
+000590 FD  SUITE-REPORT-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000610 01  REPORT-FILE-LINE            PIC X(80).
+000620
+000630 FD  AUDIT-FILE
+000640     LABEL RECORDS ARE STANDARD.
+000650     COPY EULAUD.
+000660
+000670 FD  EUL1-OUTPUT-FILE
+000680     LABEL RECORDS ARE STANDARD.
+000690     COPY EULCTL.
+000700
+000710 FD  EUL2-OUTPUT-FILE
+000720     LABEL RECORDS ARE STANDARD.
+000730     COPY EULCTL
+000740         REPLACING ==EULER-CONTROL-RECORD==
+000741                BY ==EUL2-CONTROL-RECORD==
+000742                   ==CTL-RUN-DATE==
+000743                BY ==EUL2-CTL-RUN-DATE==
+000744                   ==CTL-LIMIT==
+000745                BY ==EUL2-CTL-LIMIT==
+000746                   ==CTL-DIVISOR-COUNT==
+000747                BY ==EUL2-CTL-DIVISOR-COUNT==
+000748                   ==CTL-DIVISOR-TABLE==
+000749                BY ==EUL2-CTL-DIVISOR-TABLE==
+000750                   ==CTL-DIVISOR==
+000751                BY ==EUL2-CTL-DIVISOR==.
+000790*
+000800 WORKING-STORAGE SECTION.
+000810 01  JOB-RC                      PIC S9(04) COMP.
+000820 01  JOB-RC-DISPLAY              PIC ---9.
+000830 01  WORST-RC                    PIC S9(04) COMP VALUE ZERO.
+000840 01  ENTRY-COUNT                 PIC 9(04) VALUE ZERO.
+000850 01  TODAY-DATE                  PIC 9(08).
+000860 01  TODAY-TIME                  PIC 9(08).
+000870 01  REPORT-TIMESTAMP            PIC X(26).
+000880 01  AUDIT-PARM-TEXT             PIC X(40).
+000890 01  PROBLEM-NUMBER-DISPLAY      PIC Z9.
+000900
+000910 01  SUITE-SWITCHES.
+000920     05  SCT-EOF-SW              PIC X(01) VALUE 'N'.
+000930         88  SCT-EOF                   VALUE 'Y'.
+000960     05  UNKNOWN-PROBLEM-SW      PIC X(01) VALUE 'N'.
+000970         88  UNKNOWN-PROBLEM           VALUE 'Y'.
+000975     05  SCT-OPEN-SW             PIC X(01) VALUE 'N'.
+000980         88  SCT-FILE-OPENED           VALUE 'Y'.
+000982     05  RPT-OPEN-SW             PIC X(01) VALUE 'N'.
+000984         88  RPT-FILE-OPENED           VALUE 'Y'.
+000986     05  CTL-WRITE-FAILED-SW     PIC X(01) VALUE 'N'.
+000988         88  CTL-WRITE-FAILED          VALUE 'Y'.
+000989
+000990 01  FILE-STATUS-AREA.
+001000     05  SCT-FILE-STATUS         PIC X(02).
+001010         88  SCT-FILE-OK               VALUE '00'.
+001020         88  SCT-FILE-NOT-FOUND        VALUE '35'.
+001030     05  RPT-FILE-STATUS         PIC X(02).
+001035         88  RPT-FILE-OK               VALUE '00'.
+001040     05  AUD-FILE-STATUS         PIC X(02).
+001050         88  AUD-FILE-OK               VALUE '00'.
+001060         88  AUD-FILE-NOT-FOUND        VALUE '35'.
+001070     05  EUL1-FILE-STATUS        PIC X(02).
+001075         88  EUL1-FILE-OK              VALUE '00'.
+001080     05  EUL2-FILE-STATUS        PIC X(02).
+001085         88  EUL2-FILE-OK              VALUE '00'.
+001090*
+001100 PROCEDURE DIVISION.
+001110******************************************************************
+001120* 0000-MAINLINE - read the nightly problem list and dispatch
+001130* each entry to the job that handles it.
+001140******************************************************************
+001150 0000-MAINLINE.
+001160     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001170     IF SCT-FILE-OPENED
+001180         PERFORM 2000-PROCESS-ENTRY THRU 2000-EXIT
+001190             UNTIL SCT-EOF
+001200     END-IF.
+001210     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001220     GOBACK.
+001230*
+001240 1000-INITIALIZE.
+001250     OPEN INPUT SUITE-CONTROL-FILE.
+001260     IF SCT-FILE-NOT-FOUND
+001270         DISPLAY "EULER-SUITE: EULSCTL NOT FOUND - NO WORK TO DO"
+001275     ELSE
+001277         SET SCT-FILE-OPENED TO TRUE
+001280     END-IF.
+001290     OPEN OUTPUT SUITE-REPORT-FILE.
+001300     IF RPT-FILE-OK
+001310         SET RPT-FILE-OPENED TO TRUE
+001320     ELSE
+001330         DISPLAY "EULER-SUITE: EULSRPT OPEN FAILED - NO REPORT"
+001335     END-IF.
+001340     IF RPT-FILE-OPENED
+001350         MOVE SPACES TO REPORT-FILE-LINE
+001360         STRING "EULER-SUITE - NIGHTLY DISPATCH REPORT"
+001370                 DELIMITED BY SIZE INTO REPORT-FILE-LINE
+001380         END-STRING
+001385         WRITE REPORT-FILE-LINE
+001388     END-IF.
+001390 1000-EXIT.
+001400     EXIT.
+001410*
+001420******************************************************************
+001430* 2000-PROCESS-ENTRY - read one problem-list entry, build that
+001440* job's control file from it, dispatch the job and log the
+001450* outcome, performed out-of-line until the list is exhausted.
+001460******************************************************************
+001470 2000-PROCESS-ENTRY.
+001480     READ SUITE-CONTROL-FILE
+001490         AT END
+001500             MOVE 'Y' TO SCT-EOF-SW
+001510         NOT AT END
+001520             ADD 1 TO ENTRY-COUNT
+001540             MOVE 'N' TO UNKNOWN-PROBLEM-SW
+001550             PERFORM 2100-DISPATCH-ENTRY THRU 2100-EXIT
+001560             PERFORM 2200-WRITE-ENTRY-REPORT THRU 2200-EXIT
+001570     END-READ.
+001580 2000-EXIT.
+001590     EXIT.
+001600*
+001610 2100-DISPATCH-ENTRY.
+001612     MOVE 'N' TO CTL-WRITE-FAILED-SW.
+001620     EVALUATE SUITE-PROBLEM-NUMBER
+001630         WHEN 01
+001640             PERFORM 2110-BUILD-EUL1-CONTROL THRU 2110-EXIT
+001642             IF CTL-WRITE-FAILED
+001644                 MOVE 16 TO JOB-RC
+001646             ELSE
+001648                 CALL "EULER-ONE"
+001650                 MOVE RETURN-CODE TO JOB-RC
+001652             END-IF
+001670         WHEN 02
+001680             PERFORM 2120-BUILD-EUL2-CONTROL THRU 2120-EXIT
+001682             IF CTL-WRITE-FAILED
+001684                 MOVE 16 TO JOB-RC
+001686             ELSE
+001687                 CALL "EULER-TWO"
+001688                 MOVE RETURN-CODE TO JOB-RC
+001689             END-IF
+001710         WHEN OTHER
+001720             MOVE 'Y' TO UNKNOWN-PROBLEM-SW
+001730             MOVE 16 TO JOB-RC
+001740     END-EVALUATE.
+001780     IF JOB-RC > WORST-RC
+001790         MOVE JOB-RC TO WORST-RC
+001800     END-IF.
+001810 2100-EXIT.
+001820     EXIT.
+001830*
+001840 2110-BUILD-EUL1-CONTROL.
+001850     OPEN OUTPUT EUL1-OUTPUT-FILE.
+001855     IF NOT EUL1-FILE-OK
+001857         MOVE 'Y' TO CTL-WRITE-FAILED-SW
+001859     ELSE
+001860         MOVE SUITE-RUN-DATE TO CTL-RUN-DATE
+001870         MOVE SUITE-LIMIT TO CTL-LIMIT
+001880         MOVE SUITE-DIVISOR-COUNT TO CTL-DIVISOR-COUNT
+001890         MOVE SUITE-DIVISOR-TABLE TO CTL-DIVISOR-TABLE
+001900         WRITE EULER-CONTROL-RECORD
+001910         CLOSE EUL1-OUTPUT-FILE
+001915     END-IF.
+001920 2110-EXIT.
+001930     EXIT.
+001940*
+001950 2120-BUILD-EUL2-CONTROL.
+001960     OPEN OUTPUT EUL2-OUTPUT-FILE.
+001965     IF NOT EUL2-FILE-OK
+001967         MOVE 'Y' TO CTL-WRITE-FAILED-SW
+001969     ELSE
+001970         MOVE SUITE-RUN-DATE TO EUL2-CTL-RUN-DATE
+001980         MOVE SUITE-LIMIT TO EUL2-CTL-LIMIT
+001990         MOVE SUITE-DIVISOR-COUNT TO EUL2-CTL-DIVISOR-COUNT
+002000         MOVE SUITE-DIVISOR-TABLE TO EUL2-CTL-DIVISOR-TABLE
+002005         WRITE EUL2-CONTROL-RECORD
+002007         CLOSE EUL2-OUTPUT-FILE
+002009     END-IF.
+002030 2120-EXIT.
+002040     EXIT.
+002050*
+002060 2200-WRITE-ENTRY-REPORT.
+002070     MOVE SUITE-PROBLEM-NUMBER TO PROBLEM-NUMBER-DISPLAY.
+002080     MOVE JOB-RC TO JOB-RC-DISPLAY.
+002090     MOVE SPACES TO REPORT-FILE-LINE.
+002100     IF UNKNOWN-PROBLEM
+002110         STRING "PROBLEM " DELIMITED BY SIZE
+002120                 PROBLEM-NUMBER-DISPLAY DELIMITED BY SIZE
+002130                 " - NO JOB REGISTERED FOR THIS PROBLEM NUMBER"
+002140                 DELIMITED BY SIZE
+002150                 INTO REPORT-FILE-LINE
+002160         END-STRING
+002170     ELSE
+002180         STRING "PROBLEM " DELIMITED BY SIZE
+002190                 PROBLEM-NUMBER-DISPLAY DELIMITED BY SIZE
+002200                 " - RC = " DELIMITED BY SIZE
+002210                 JOB-RC-DISPLAY DELIMITED BY SIZE
+002220                 INTO REPORT-FILE-LINE
+002230         END-STRING
+002240     END-IF.
+002245     IF RPT-FILE-OPENED
+002247         WRITE REPORT-FILE-LINE
+002249     END-IF.
+002260 2200-EXIT.
+002270     EXIT.
+002280*
+002290******************************************************************
+002300* 3000-FINALIZE - roll up the night's run into one audit record
+002310* and set this job's own RETURN-CODE to the worst dispatched RC.
+002320******************************************************************
+002330 3000-FINALIZE.
+002340     IF RPT-FILE-OPENED
+002345         MOVE SPACES TO REPORT-FILE-LINE
+002350         STRING "ENTRIES PROCESSED: " DELIMITED BY SIZE
+002360                 ENTRY-COUNT DELIMITED BY SIZE
+002370                 INTO REPORT-FILE-LINE
+002380         END-STRING
+002390         WRITE REPORT-FILE-LINE
+002395     END-IF.
+002400     PERFORM 3100-WRITE-AUDIT-RECORD THRU 3100-EXIT.
+002405     IF RPT-FILE-OPENED
+002408         CLOSE SUITE-REPORT-FILE
+002409     END-IF.
+002430     IF SCT-FILE-OPENED
+002440         CLOSE SUITE-CONTROL-FILE
+002450     END-IF.
+002460     MOVE WORST-RC TO RETURN-CODE.
+002470 3000-EXIT.
+002480     EXIT.
+002490*
+002500 3100-WRITE-AUDIT-RECORD.
+002505     OPEN EXTEND AUDIT-FILE.
+002507     IF NOT AUD-FILE-OK
+002509         OPEN OUTPUT AUDIT-FILE
+002511     END-IF.
+002512     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+002520     ACCEPT TODAY-TIME FROM TIME.
+002530     MOVE SPACES TO REPORT-TIMESTAMP.
+002540     STRING TODAY-DATE DELIMITED BY SIZE
+002550             "-" DELIMITED BY SIZE
+002560             TODAY-TIME DELIMITED BY SIZE
+002570             INTO REPORT-TIMESTAMP
+002580     END-STRING.
+002590     MOVE SPACES TO AUDIT-PARM-TEXT.
+002600     STRING "ENTRIES=" DELIMITED BY SIZE
+002610             ENTRY-COUNT DELIMITED BY SIZE
+002620             INTO AUDIT-PARM-TEXT
+002630     END-STRING.
+002640     MOVE REPORT-TIMESTAMP TO AUD-TIMESTAMP.
+002650     MOVE "EULER-SUT" TO AUD-PROGRAM-ID.
+002660     MOVE AUDIT-PARM-TEXT TO AUD-PARAMETERS.
+002670     MOVE WORST-RC TO AUD-RESULT.
+002680     IF WORST-RC = 0
+002690         MOVE "SUCCESS" TO AUD-STATUS
+002700     ELSE
+002710         MOVE "FAILED" TO AUD-STATUS
+002720     END-IF.
+002730     WRITE EULER-AUDIT-RECORD.
+002735     CLOSE AUDIT-FILE.
+002740 3100-EXIT.
+002750     EXIT.
+002760 END PROGRAM EULER-SUITE.
